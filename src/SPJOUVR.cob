@@ -0,0 +1,88 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SPJOUVR.
+000030 AUTHOR.         J. PELLETIER.
+000040 INSTALLATION.   DIRECTION INFORMATIQUE - SERVICE ETUDES.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------  ----  ------------------------------------------
+000110* 2026-08-09 JPL   INITIAL VERSION.  COMPANION TO DIFDA2 - GIVEN
+000120*                  TWO SP2000 ABSOLUTE-DAY-NUMBER DATES, RETURNS
+000130*                  THE NUMBER OF BUSINESS DAYS (MON-FRI) BETWEEN
+000140*                  THEM.  DIFDA2 CALLS THIS ONLY WHEN THE CALLER
+000150*                  ASKS FOR CD-JOURS-OUVRES VIA
+000160*                  CD-CALCULE-JOURS-OUVRES-SW IN DTFCOM.
+000170*--------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.
+000210     UNIX.
+000220 OBJECT-COMPUTER.
+000230     UNIX.
+000240 DATA DIVISION.
+000250 WORKING-STORAGE SECTION.
+000260**--------------------------------------------------------
+000270*    JOUVR-DOW-EPOQUE IS THE DAY OF WEEK (0 = DIMANCHE ... 6 =
+000280*    SAMEDI) OF SP2000 ABSOLUTE DAY NUMBER ZERO.  IT IS THE
+000290*    ONE CONSTANT THIS ROUTINE NEEDS TO TURN AN ABSOLUTE DAY
+000300*    NUMBER INTO A DAY OF WEEK BY SIMPLE MOD-7 ARITHMETIC.
+000310**--------------------------------------------------------
+000320 77  JOUVR-DOW-EPOQUE            PICTURE         S9(2)
+000330                                 USAGE           COMPUTATIONAL-3
+000340                                 VALUE           4.
+000350 77  WK-DIFF-TOTAL               PICTURE         S9(7)
+000360                                 USAGE           COMPUTATIONAL-3.
+000370 77  WK-NB-SEMAINES              PICTURE         S9(7)
+000380                                 USAGE           COMPUTATIONAL-3.
+000390 77  WK-NB-JOURS-REST            PICTURE         S9(7)
+000400                                 USAGE           COMPUTATIONAL-3.
+000410 77  WK-DOW-COURANT              PICTURE         S9(2)
+000420                                 USAGE           COMPUTATIONAL-3.
+000430 77  WK-CPT-JOUR                 PICTURE         S9(7)
+000440                                 USAGE           COMPUTATIONAL-3.
+000450 LINKAGE SECTION.
+000460     COPY    DTFJOUV.
+000470 PROCEDURE DIVISION USING DTFJOUV-REC.
+000480 DEBUT SECTION.
+000490 DEB.
+000500     MOVE '0' TO JV-STATUS
+000510     MOVE 0 TO JV-JOURS-OUVRES
+000520     IF JV-DATE-DE > JV-DATE-FIN
+000530        MOVE '1' TO JV-STATUS
+000540        GO TO DEB-FIN
+000550     END-IF
+000560     COMPUTE WK-DIFF-TOTAL = JV-DATE-FIN - JV-DATE-DE
+000570     DIVIDE WK-DIFF-TOTAL BY 7 GIVING WK-NB-SEMAINES
+000580                              REMAINDER WK-NB-JOURS-REST
+000590     COMPUTE JV-JOURS-OUVRES = WK-NB-SEMAINES * 5
+000600     DIVIDE JV-DATE-DE BY 7 GIVING WK-CPT-JOUR
+000610                            REMAINDER WK-DOW-COURANT
+000620     ADD JOUVR-DOW-EPOQUE TO WK-DOW-COURANT
+000630     IF WK-DOW-COURANT > 6
+000640        SUBTRACT 7 FROM WK-DOW-COURANT
+000650     END-IF
+000660     PERFORM         CPTE-JOUR-REST
+000670                     THRU
+000680                     CPTE-JOUR-REST-FIN
+000690                     WK-NB-JOURS-REST TIMES.
+000700 DEB-FIN.
+000710     EXIT.
+000720 EXIT-GOBACK-PROGRAM.
+000730     EXIT PROGRAM.
+000740**--------------------------------------------------------
+000750*    CPTE-JOUR-REST - EXAMINE LES JOURS RESTANT APRES LES
+000760*    SEMAINES COMPLETES, UN A LA FOIS, ET COMPTE CEUX QUI NE
+000770*    TOMBENT NI UN SAMEDI NI UN DIMANCHE.
+000780**--------------------------------------------------------
+000790 CPTE-JOUR-REST.
+000800     IF WK-DOW-COURANT NOT = 0 AND WK-DOW-COURANT NOT = 6
+000810        ADD 1 TO JV-JOURS-OUVRES
+000820     END-IF
+000830     ADD 1 TO WK-DOW-COURANT
+000840     IF WK-DOW-COURANT > 6
+000850        MOVE 0 TO WK-DOW-COURANT
+000860     END-IF.
+000870 CPTE-JOUR-REST-FIN.
+000880     EXIT.
