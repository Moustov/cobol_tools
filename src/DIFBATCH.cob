@@ -0,0 +1,444 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     DIFBATCH.
+000030 AUTHOR.         J. PELLETIER.
+000040 INSTALLATION.   DIRECTION INFORMATIQUE - SERVICE ETUDES.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------  ----  ------------------------------------------
+000110* 2026-08-09 JPL   INITIAL VERSION.  DRIVES DIFDA2 OVER A WHOLE
+000120*                  FILE OF DAT1A/DAT2A PAIRS, WRITES ONE DIFOU01
+000130*                  RECORD PER INPUT PAIR, AND CHECKPOINTS EVERY
+000140*                  CK-INTERVAL RECORDS SO A MULTI-MILLION RECORD
+000150*                  RUN CAN RESTART AFTER AN ABEND INSTEAD OF
+000160*                  REPROCESSING FROM RECORD ONE.
+000170* 2026-08-09 JPL   REJECTED PAIRS ARE NOW ALSO WRITTEN TO
+000180*                  DIFEX01, WITH THE LK-CONV-1/LK-CONV-2 VALUES
+000190*                  SP2000 CAME BACK WITH, FOR THE MORNING
+000200*                  EXCEPTION REVIEW.
+000210* 2026-08-09 JPL   TERMINAISON NOW MAKES ONE EXTRA CALL TO
+000220*                  DIFDA2 WITH CD-FERMER-AUDIT-SW SET, SO DIFDA2
+000230*                  CLOSES ITS OWN DIFAU01 AUDIT FILE BEFORE THE
+000240*                  JOB STEP ENDS.
+000241* 2026-08-09 JPL   ADDED FILE STATUS CHECKING ON DIFIN01, DIFOU01
+000242*                  AND DIFEX01 (DIFCKP01 ALREADY HAD IT) SO A
+000243*                  FULL DISK OR I/O ERROR ON ANY OF THEM FORCES A
+000244*                  CHECKPOINT AND STOPS THE STEP CLEANLY INSTEAD
+000245*                  OF ABENDING UNCONTROLLED.  ALSO SETS THE NEW
+000246*                  CD-RESTART-AUDIT-SW IN DTFCOM ON A RESTART SO
+000247*                  DIFDA2 OPENS ITS OWN DIFAU01 AUDIT FILE EXTEND
+000248*                  INSTEAD OF OUTPUT AND DOES NOT LOSE THE
+000249*                  PRE-ABEND AUDIT TRAIL.
+000251* 2026-08-09 JPL   2100-APPEL-DIFDA2 NOW TURNS ON
+000252*                  CD-CALCULE-JOURS-OUVRES-SW SO THE BATCH RUN
+000253*                  GETS A BUSINESS-DAY COUNT FROM DIFDA2 THE SAME
+000254*                  WAY DIFCICS ALREADY DOES, AND 2300-ECRIT-
+000255*                  RESULTAT NOW CARRIES IT OUT TO THE NEW
+000256*                  DIFOU01-JOURS-OUVRES COLUMN.
+000257* 2026-08-09 JPL   DIFCKP01-REC NOW CARRIES A STATUS ('R'UNNING OR
+000258*                  'C'OMPLETE) SO A CLEAN END OF JOB NO LONGER
+000259*                  LOOKS LIKE AN ABEND TO THE NEXT RUN OF THIS
+000260*                  SAME JCL - ONLY A CHECKPOINT LEFT BEHIND BY AN
+000261*                  IN-FLIGHT RUN IS TREATED AS A RESTART.  1000-
+000262*                  INITIALISATION ALSO NOW TELLS A REAL I/O ERROR
+000263*                  ON DIFCKP01 APART FROM "FILE NOT PRESENT",
+000264*                  INSTEAD OF SILENTLY TREATING BOTH AS "NO
+000265*                  RESTART".  2400-CHECKPOINT CHECKS ITS OWN FILE
+000266*                  STATUS TOO NOW; A FAILED CHECKPOINT WRITE GOES
+000267*                  TO THE NEW 9950 PARAGRAPH RATHER THAN BACK
+000268*                  THROUGH 9900 (WHICH ITSELF CALLS 2400 AND
+000269*                  WOULD LOOP).  2000-TRAITEMENT NO LONGER GATES
+000270*                  THE CHECKPOINT ON WS-CK-INTERVAL - IT TAKES ONE
+000271*                  AFTER EVERY RECORD SO WS-NB-A-SAUTER ON A
+000272*                  RESTART ALWAYS MATCHES WHAT DIFOU01/DIFEX01
+000273*                  ACTUALLY RECEIVED, AND A MID-INTERVAL ABEND NO
+000274*                  LONGER REPRODUCES OUTPUT ROWS FOR RECORDS
+000275*                  ALREADY WRITTEN BEFORE THE ABEND.
+000276*--------------------------------------------------------------
+000277 ENVIRONMENT DIVISION.
+000278 CONFIGURATION SECTION.
+000279 SOURCE-COMPUTER.
+000280     UNIX.
+000290 OBJECT-COMPUTER.
+000300     UNIX.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT  DIFIN01-FILE        ASSIGN       TO DIFIN01
+000350                                 ORGANIZATION    SEQUENTIAL
+000351                                 FILE STATUS     WS-IN-FILE-STAT.
+000360     SELECT  DIFOU01-FILE        ASSIGN       TO DIFOU01
+000370                                 ORGANIZATION    SEQUENTIAL
+000371                                 FILE STATUS     WS-OU-FILE-STAT.
+000380     SELECT  OPTIONAL DIFCKP01-FILE
+000390                                 ASSIGN       TO DIFCKP01
+000400                                 ORGANIZATION    SEQUENTIAL
+000410                                 FILE STATUS     WS-CKP-FILE-STAT.
+000420     SELECT  DIFEX01-FILE        ASSIGN       TO DIFEX01
+000430                                 ORGANIZATION    SEQUENTIAL
+000431                                 FILE STATUS     WS-EX-FILE-STAT.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  DIFIN01-FILE
+000470     RECORDING MODE              F.
+000480     COPY    DIFIN01.
+000490 FD  DIFOU01-FILE
+000500     RECORDING MODE              F.
+000510     COPY    DIFOU01.
+000520 FD  DIFCKP01-FILE
+000530     RECORDING MODE              F.
+000540     COPY    DIFCKP01.
+000550 FD  DIFEX01-FILE
+000560     RECORDING MODE              F.
+000570     COPY    DIFEX01.
+000580 WORKING-STORAGE SECTION.
+000590**--------------------------------------------------------
+000600*    SWITCHES AND COUNTERS
+000610**--------------------------------------------------------
+000620 77  WS-CKP-FILE-STAT          PICTURE         X(2)
+000630                                 VALUE           SPACES.
+000631 77  WS-IN-FILE-STAT             PICTURE         X(2)
+000632                                 VALUE           SPACES.
+000633 77  WS-OU-FILE-STAT             PICTURE         X(2)
+000634                                 VALUE           SPACES.
+000635 77  WS-EX-FILE-STAT             PICTURE         X(2)
+000636                                 VALUE           SPACES.
+000637 77  WS-ERR-FICHIER              PICTURE         X(8)
+000638                                 VALUE           SPACES.
+000639 77  WS-ERR-STATUT               PICTURE         X(2)
+000640                                 VALUE           SPACES.
+000641 77  WS-FIN-FICHIER-SW           PICTURE         X(1)
+000650                                 VALUE           'N'.
+000660     88  WS-FIN-FICHIER                  VALUE   'O'.
+000670     88  WS-PAS-FIN-FICHIER              VALUE   'N'.
+000680 77  WS-RESTART-SW               PICTURE         X(1)
+000690                                 VALUE           'N'.
+000700     88  WS-RESTART                      VALUE   'O'.
+000710     88  WS-PAS-RESTART                  VALUE   'N'.
+000715 77  WS-CKP-MODE-SW              PICTURE         X(1)
+000716                                 VALUE           'R'.
+000717 77  WS-CKP-PREMIER-SW           PICTURE         X(1)
+000718                                 VALUE           'O'.
+000719     88  WS-CKP-PREMIER                   VALUE  'O'.
+000720     88  WS-CKP-PAS-PREMIER               VALUE  'N'.
+000721 77  WS-CKP-OUVERT-SW            PICTURE         X(1)
+000722                                 VALUE           'N'.
+000723     88  WS-CKP-OUVERT                    VALUE  'O'.
+000724     88  WS-CKP-FERME                     VALUE  'N'.
+000740 77  WS-NB-LUS                   PICTURE         9(9)
+000750                                 VALUE           ZERO.
+000760 77  WS-NB-A-SAUTER              PICTURE         9(9)
+000770                                 VALUE           ZERO.
+000780 77  WS-NB-TRAITES               PICTURE         9(9)
+000790                                 VALUE           ZERO.
+000800 77  WS-NB-REJETS                PICTURE         9(9)
+000810                                 VALUE           ZERO.
+000820**--------------------------------------------------------
+000830*    LINKAGE AREAS PASSED TO DIFDA2 - THE SAME SHAPE DIFDA2
+000840*    USES WHEN CALLED DIRECTLY.
+000850**--------------------------------------------------------
+000860     COPY    DIFF01.
+001060     COPY    DTFLIEN.
+001070 PROCEDURE DIVISION.
+001080 0000-MAINLINE SECTION.
+001090 0000-DEBUT.
+001100     PERFORM         1000-INITIALISATION
+001110                     THRU
+001120                     1000-EXIT.
+001130     PERFORM         2000-TRAITEMENT
+001140                     THRU
+001150                     2000-EXIT
+001160                     UNTIL           WS-FIN-FICHIER.
+001170     PERFORM         9000-TERMINAISON
+001180                     THRU
+001190                     9000-EXIT.
+001200     GOBACK.
+001210**--------------------------------------------------------
+001220*    1000-INITIALISATION - OUVRE LES FICHIERS, RELIT LE
+001230*    CHECKPOINT S'IL EXISTE ET SAUTE LES ENREGISTREMENTS DEJA
+001240*    TRAITES LORS DE LA PRECEDENTE EXECUTION.
+001250**--------------------------------------------------------
+001260 1000-INITIALISATION.
+001270     OPEN            INPUT   DIFIN01-FILE.
+001271     IF WS-IN-FILE-STAT NOT = '00'
+001272        MOVE 'DIFIN01' TO WS-ERR-FICHIER
+001273        MOVE WS-IN-FILE-STAT TO WS-ERR-STATUT
+001274        PERFORM   9900-ERREUR-FICHIER-DEB
+001275                  THRU
+001276                  9900-ERREUR-FICHIER-FIN
+001277     END-IF
+001280     OPEN            INPUT   DIFCKP01-FILE.
+001281     IF WS-CKP-FILE-STAT = '00'
+001282        READ DIFCKP01-FILE
+001283           AT END SET WS-PAS-RESTART TO TRUE
+001284           NOT AT END
+001285              IF DIFCKP01-RUNNING
+001286                 SET WS-RESTART TO TRUE
+001287                 MOVE DIFCKP01-LAST-COUNT TO WS-NB-A-SAUTER
+001288              ELSE
+001289                 SET WS-PAS-RESTART TO TRUE
+001290              END-IF
+001291        END-READ
+001292     ELSE
+001293        IF WS-CKP-FILE-STAT = '05'
+001294           SET WS-PAS-RESTART TO TRUE
+001295        ELSE
+001296           MOVE 'DIFCKP01' TO WS-ERR-FICHIER
+001297           MOVE WS-CKP-FILE-STAT TO WS-ERR-STATUT
+001298           PERFORM   9900-ERREUR-FICHIER-DEB
+001299                     THRU
+001300                     9900-ERREUR-FICHIER-FIN
+001301        END-IF
+001302     END-IF
+001303     CLOSE           DIFCKP01-FILE.
+001304     IF WS-RESTART
+001305        OPEN         I-O     DIFCKP01-FILE
+001306     ELSE
+001307        OPEN         OUTPUT  DIFCKP01-FILE
+001308     END-IF
+001309     IF WS-CKP-FILE-STAT NOT = '00'
+001310        MOVE 'DIFCKP01' TO WS-ERR-FICHIER
+001311        MOVE WS-CKP-FILE-STAT TO WS-ERR-STATUT
+001312        PERFORM   9900-ERREUR-FICHIER-DEB
+001313                  THRU
+001314                  9900-ERREUR-FICHIER-FIN
+001315     ELSE
+001316        SET WS-CKP-OUVERT TO TRUE
+001317     END-IF
+001318     IF WS-RESTART
+001319        READ DIFCKP01-FILE
+001320        SET WS-CKP-PAS-PREMIER TO TRUE
+001321     ELSE
+001322        SET WS-CKP-PREMIER TO TRUE
+001323     END-IF.
+001324     IF WS-RESTART
+001325        SET CD-RESTART-AUDIT TO TRUE
+001326        OPEN         EXTEND  DIFOU01-FILE
+001327        IF WS-OU-FILE-STAT NOT = '00'
+001328           MOVE 'DIFOU01' TO WS-ERR-FICHIER
+001329           MOVE WS-OU-FILE-STAT TO WS-ERR-STATUT
+001330           PERFORM   9900-ERREUR-FICHIER-DEB
+001331                     THRU
+001332                     9900-ERREUR-FICHIER-FIN
+001333        END-IF
+001334        OPEN         EXTEND  DIFEX01-FILE
+001335        IF WS-EX-FILE-STAT NOT = '00'
+001336           MOVE 'DIFEX01' TO WS-ERR-FICHIER
+001337           MOVE WS-EX-FILE-STAT TO WS-ERR-STATUT
+001338           PERFORM   9900-ERREUR-FICHIER-DEB
+001339                     THRU
+001340                     9900-ERREUR-FICHIER-FIN
+001341        END-IF
+001342        PERFORM      1100-SAUTE-DEJA-TRAITES
+001343                     THRU
+001344                     1100-EXIT
+001345                     WS-NB-A-SAUTER TIMES
+001346     ELSE
+001347        SET CD-PAS-RESTART-AUDIT TO TRUE
+001348        OPEN         OUTPUT  DIFOU01-FILE
+001349        IF WS-OU-FILE-STAT NOT = '00'
+001350           MOVE 'DIFOU01' TO WS-ERR-FICHIER
+001351           MOVE WS-OU-FILE-STAT TO WS-ERR-STATUT
+001352           PERFORM   9900-ERREUR-FICHIER-DEB
+001353                     THRU
+001354                     9900-ERREUR-FICHIER-FIN
+001355        END-IF
+001356        OPEN         OUTPUT  DIFEX01-FILE
+001357        IF WS-EX-FILE-STAT NOT = '00'
+001358           MOVE 'DIFEX01' TO WS-ERR-FICHIER
+001359           MOVE WS-EX-FILE-STAT TO WS-ERR-STATUT
+001360           PERFORM   9900-ERREUR-FICHIER-DEB
+001361                     THRU
+001362                     9900-ERREUR-FICHIER-FIN
+001363        END-IF
+001364     END-IF.
+001365 1000-EXIT.
+001366     EXIT.
+001530**--------------------------------------------------------
+001540 1100-SAUTE-DEJA-TRAITES.
+001550     READ            DIFIN01-FILE
+001560                     AT END          SET WS-FIN-FICHIER TO TRUE
+001570     END-READ.
+001575     IF WS-PAS-FIN-FICHIER
+001576        AND WS-IN-FILE-STAT NOT = '00'
+001577        MOVE 'DIFIN01' TO WS-ERR-FICHIER
+001578        MOVE WS-IN-FILE-STAT TO WS-ERR-STATUT
+001579        PERFORM   9900-ERREUR-FICHIER-DEB
+001580                  THRU
+001581                  9900-ERREUR-FICHIER-FIN
+001582     END-IF
+001590     IF WS-PAS-FIN-FICHIER
+001600        ADD 1 TO WS-NB-LUS
+001605     END-IF.
+001610 1100-EXIT.
+001620     EXIT.
+001630**--------------------------------------------------------
+001640*    2000-TRAITEMENT - LIT UN ENREGISTREMENT, APPELLE DIFDA2,
+001650*    ECRIT LE RESULTAT, PUIS CHECKPOINTE - UN ENREGISTREMENT A LA
+001660*    FOIS - POUR QUE WS-NB-A-SAUTER RESTE TOUJOURS EXACT.
+001670**--------------------------------------------------------
+001680 2000-TRAITEMENT.
+001690     READ            DIFIN01-FILE
+001700                     AT END          SET WS-FIN-FICHIER TO TRUE
+001710     END-READ.
+001715     IF WS-PAS-FIN-FICHIER
+001716        AND WS-IN-FILE-STAT NOT = '00'
+001717        MOVE 'DIFIN01' TO WS-ERR-FICHIER
+001718        MOVE WS-IN-FILE-STAT TO WS-ERR-STATUT
+001719        PERFORM   9900-ERREUR-FICHIER-DEB
+001720                  THRU
+001721                  9900-ERREUR-FICHIER-FIN
+001722     END-IF
+001723     IF WS-PAS-FIN-FICHIER
+001730        ADD 1 TO WS-NB-LUS
+001740        PERFORM      2100-APPEL-DIFDA2
+001750                     THRU
+001760                     2100-EXIT
+001770        IF DIFF-STATUS-OK
+001780           ADD 1 TO WS-NB-TRAITES
+001790        ELSE
+001800           ADD 1 TO WS-NB-REJETS
+001810           PERFORM   2200-ECRIT-EXCEPTION
+001820                     THRU
+001830                     2200-EXIT
+001840        END-IF
+001850        PERFORM      2300-ECRIT-RESULTAT
+001860                     THRU
+001870                     2300-EXIT
+001880        PERFORM      2400-CHECKPOINT
+001890                     THRU
+001910                     2400-EXIT
+001930     END-IF.
+001940 2000-EXIT.
+001950     EXIT.
+001960**--------------------------------------------------------
+001970 2100-APPEL-DIFDA2.
+001980     MOVE DIFIN01-DAT1A TO DAT1A
+001990     MOVE DIFIN01-DAT2A TO DAT2A
+001995     MOVE 'O' TO CD-CALCULE-JOURS-OUVRES-SW
+002000     CALL "DIFDA2"   USING DIFF DTFLNK DTFINP DTFWRK DTFCOM
+002005                           DTFAUD-REC.
+002010 2100-EXIT.
+002020     EXIT.
+002030**--------------------------------------------------------
+002040 2200-ECRIT-EXCEPTION.
+002050     MOVE DIFIN01-DAT1A TO DIFEX01-DAT1A
+002060     MOVE DIFIN01-DAT2A TO DIFEX01-DAT2A
+002070     MOVE LK-CONV-1 TO DIFEX01-LK-CONV-1
+002080     MOVE LK-CONV-2 TO DIFEX01-LK-CONV-2
+002090     WRITE DIFEX01-REC.
+002095     IF WS-EX-FILE-STAT NOT = '00'
+002096        MOVE 'DIFEX01' TO WS-ERR-FICHIER
+002097        MOVE WS-EX-FILE-STAT TO WS-ERR-STATUT
+002098        PERFORM   9900-ERREUR-FICHIER-DEB
+002099                  THRU
+002100                  9900-ERREUR-FICHIER-FIN
+002101     END-IF.
+002102 2200-EXIT.
+002110     EXIT.
+002120**--------------------------------------------------------
+002130 2300-ECRIT-RESULTAT.
+002140     MOVE DIFIN01-DAT1A TO DIFOU01-DAT1A
+002150     MOVE DIFIN01-DAT2A TO DIFOU01-DAT2A
+002160     MOVE DATE-DE TO DIFOU01-DATE-DE
+002170     MOVE DATE-FIN TO DIFOU01-DATE-FIN
+002180     MOVE DATE-DIFF TO DIFOU01-DATE-DIFF
+002190     MOVE DATE-DIFF-YEARS TO DIFOU01-DIFF-YEARS
+002200     MOVE DATE-DIFF-MONTHS TO DIFOU01-DIFF-MONTHS
+002210     MOVE DATE-DIFF-DAYS-REST TO DIFOU01-DIFF-DAYS-REST
+002220     MOVE DIFF-OVERFLOW-SW TO DIFOU01-OVERFLOW-SW
+002230     MOVE DIFF-STATUS TO DIFOU01-STATUS
+002240     MOVE DIFF-REVERSED-SW TO DIFOU01-REVERSED-SW
+002245     MOVE CD-JOURS-OUVRES TO DIFOU01-JOURS-OUVRES
+002250     WRITE DIFOU01-REC.
+002255     IF WS-OU-FILE-STAT NOT = '00'
+002256        MOVE 'DIFOU01' TO WS-ERR-FICHIER
+002257        MOVE WS-OU-FILE-STAT TO WS-ERR-STATUT
+002258        PERFORM   9900-ERREUR-FICHIER-DEB
+002259                  THRU
+002260                  9900-ERREUR-FICHIER-FIN
+002261     END-IF.
+002262 2300-EXIT.
+002270     EXIT.
+002280**--------------------------------------------------------
+002290*    2400-CHECKPOINT - REECRIT LE FICHIER DE CHECKPOINT (UN
+002300*    SEUL ENREGISTREMENT) AVEC LE NOMBRE D'ENREGISTREMENTS LUS
+002310*    JUSQU'ICI ET WS-CKP-MODE-SW ('R'UNNING OU 'C'OMPLETE).
+002320**--------------------------------------------------------
+002330 2400-CHECKPOINT.
+002340     MOVE WS-NB-LUS TO DIFCKP01-LAST-COUNT
+002341     MOVE WS-CKP-MODE-SW TO DIFCKP01-STATUS-SW
+002342     IF WS-CKP-PREMIER
+002343        WRITE DIFCKP01-REC
+002344     ELSE
+002345        REWRITE DIFCKP01-REC
+002346     END-IF
+002347     IF WS-CKP-FILE-STAT NOT = '00'
+002350        MOVE 'DIFCKP01' TO WS-ERR-FICHIER
+002355        MOVE WS-CKP-FILE-STAT TO WS-ERR-STATUT
+002360        PERFORM   9950-ERREUR-CHECKPOINT-DEB
+002361                  THRU
+002362                  9950-ERREUR-CHECKPOINT-FIN
+002363     END-IF
+002364     SET WS-CKP-PAS-PREMIER TO TRUE.
+002380 2400-EXIT.
+002390     EXIT.
+002400**--------------------------------------------------------
+002410*    2500-FERME-AUDIT-DIFDA2 - APPELLE DIFDA2 UNE DERNIERE FOIS
+002420*    AVEC CD-FERMER-AUDIT-SW POSITIONNE, POUR QU'IL FERME SON
+002430*    PROPRE FICHIER D'AUDIT DIFAU01 AVANT LA FIN DU JOB.
+002440**--------------------------------------------------------
+002450 2500-FERME-AUDIT-DIFDA2.
+002460     MOVE 'O' TO CD-FERMER-AUDIT-SW
+002470     CALL "DIFDA2"   USING DIFF DTFLNK DTFINP DTFWRK DTFCOM
+002475                           DTFAUD-REC.
+002480 2500-EXIT.
+002490     EXIT.
+002500**--------------------------------------------------------
+002510 9000-TERMINAISON.
+002520     CLOSE           DIFIN01-FILE
+002530                     DIFEX01-FILE
+002540                     DIFOU01-FILE.
+002545     MOVE 'C' TO WS-CKP-MODE-SW.
+002550     PERFORM         2400-CHECKPOINT
+002560                     THRU
+002570                     2400-EXIT.
+002580     PERFORM         2500-FERME-AUDIT-DIFDA2
+002590                     THRU
+002600                     2500-EXIT.
+002605     CLOSE           DIFCKP01-FILE.
+002610     DISPLAY 'DIFBATCH - ENREGS LUS     : ' WS-NB-LUS.
+002620     DISPLAY 'DIFBATCH - ENREGS TRAITES : ' WS-NB-TRAITES.
+002630     DISPLAY 'DIFBATCH - ENREGS REJETES : ' WS-NB-REJETS.
+002640 9000-EXIT.
+002650     EXIT.
+002660**--------------------------------------------------------
+002670*    9900-ERREUR-FICHIER - UNE OPERATION D'ENTREE/SORTIE A ECHOUE
+002680*    SUR UN DES FICHIERS DU STEP.  CHECKPOINTE CE QUI A DEJA ETE
+002690*    TRAITE, PUIS ARRETE LE STEP PROPREMENT PLUTOT QUE DE LAISSER
+002700*    UN ABEND NON CONTROLE EMPORTER LE TRAVAIL DEJA FAIT.
+002710**--------------------------------------------------------
+002720 9900-ERREUR-FICHIER-DEB.
+002725     IF WS-CKP-OUVERT
+002730        PERFORM      2400-CHECKPOINT
+002735                     THRU
+002745                     2400-EXIT
+002747     END-IF.
+002760     DISPLAY 'DIFBATCH - ERREUR E/S - FICHIER : ' WS-ERR-FICHIER.
+002770     DISPLAY 'DIFBATCH - ERREUR E/S - STATUT  : ' WS-ERR-STATUT.
+002780     STOP RUN.
+002790 9900-ERREUR-FICHIER-FIN.
+002800     EXIT.
+002810**--------------------------------------------------------
+002820*    9950-ERREUR-CHECKPOINT - LE CHECKPOINT LUI-MEME A ECHOUE.
+002830*    NE PASSE PAS PAR 9900 (QUI APPELLE 2400-CHECKPOINT) POUR NE
+002840*    PAS REBOUCLER SUR UN CHECKPOINT QUI VIENT DE RATER - AFFICHE
+002850*    ET ARRETE LE STEP DIRECTEMENT.
+002860**--------------------------------------------------------
+002870 9950-ERREUR-CHECKPOINT-DEB.
+002880     DISPLAY 'DIFBATCH - ERREUR E/S - FICHIER : ' WS-ERR-FICHIER.
+002890     DISPLAY 'DIFBATCH - ERREUR E/S - STATUT  : ' WS-ERR-STATUT.
+002900     STOP RUN.
+002910 9950-ERREUR-CHECKPOINT-FIN.
+002920     EXIT.
