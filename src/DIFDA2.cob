@@ -0,0 +1,409 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     DIFDA2.
+000030 AUTHOR.         J. PELLETIER.
+000040 INSTALLATION.   DIRECTION INFORMATIQUE - SERVICE ETUDES.
+000050 DATE-WRITTEN.   1994-03-11.
+000060 DATE-COMPILED.  2026-08-09.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------  ----  ------------------------------------------
+000110* 1994-03-11 XXX   INITIAL VERSION.
+000120* 2026-08-09 JPL   DATE-DIFF WIDENED FROM PIC S999 TO S9(7) SO
+000130*                  MULTI-YEAR SPANS NO LONGER WRAP. ADDED
+000140*                  DATE-DIFF-YEARS/-MONTHS/-DAYS-REST BREAKDOWN
+000150*                  AND A DIFF-OVERFLOW-SW THAT TRIPS WHEN THE
+000160*                  OLD 3-DIGIT FIELD WOULD HAVE OVERFLOWED.
+000170*                  ASUP NOW ACTUALLY COMPUTES THE DIFFERENCE
+000180*                  INSTEAD OF BEING AN EMPTY STUB.  ALSO
+000190*                  REPAIRED THE MISSING DAT1A/DAT1A-R AND
+000200*                  DAT2A/DAT2A-R DECLARATIONS AND THE META-RENS
+000210*                  GROUP SO THE PROGRAM COMPILES AGAIN - THE
+000220*                  DTFLIEN COPYBOOK IT DEPENDS ON HAD NEVER BEEN
+000230*                  CHECKED IN.
+000240* 2026-08-09 JPL   DAT2A IS NOW ALSO RUN THROUGH SP2000 (MIRROR
+000250*                  OF THE DAT1A PASS) SO DATE-FIN IS POPULATED
+000260*                  BY DIFDA2 ITSELF INSTEAD OF RELYING ON THE
+000270*                  CALLER TO HAVE CONVERTED IT ALREADY.  DAT1A/
+000280*                  DAT2A AND THEIR -R REDEFINES MOVED TO DTFINP
+000290*                  IN DTFLIEN SINCE THEY ARE CALLER-SUPPLIED.
+000300* 2026-08-09 JPL   ADDED DIFF-STATUS SO CALLERS CAN TELL A
+000310*                  SP2000 CONVERSION REJECTION APART FROM A
+000320*                  GENUINE ZERO-DAY DIFFERENCE.
+000330* 2026-08-09 JPL   ADDED DIFF-REVERSED-SW.  ASUP NOW SIGNALS
+000340*                  WHEN DATE-DE IS AFTER DATE-FIN, SEPARATELY
+000350*                  FROM DIFF-STATUS, WHICH ONLY REPORTS SP2000
+000360*                  CONVERSION REJECTIONS.
+000370* 2026-08-09 JPL   ASUP NOW ALSO CALLS SPJOUVR TO POPULATE
+000380*                  CD-JOURS-OUVRES (BUSINESS-DAY COUNT) WHENEVER
+000390*                  THE CALLER TURNS ON CD-CALCULE-JOURS-OUVRES-SW
+000400*                  IN DTFCOM.
+000410* 2026-08-09 JPL   ADDED A 50-ENTRY SP2000 CONVERSION CACHE SO A
+000420*                  BATCH RUN THAT SEES THE SAME AAMMJJ VALUE
+000430*                  REPEATEDLY DOES NOT CALL SP2000 AGAIN FOR IT.
+000440*                  ALSO CORRECTED THE DEB/DEB-2 ACCEPT TEST, WHICH
+000450*                  COMBINED "NOT >" AND "NOT =" WITH OR INSTEAD OF
+000460*                  AND AND SO REJECTED EVERY CONVERSION REGARDLESS
+000470*                  OF WHAT SP2000 RETURNED.
+000480* 2026-08-09 JPL   DIFDA2 NOW WRITES A DIFAU01 AUDIT RECORD ON
+000490*                  EVERY CALL (INPUT DATES, RESULTING DATE-DE/
+000500*                  DATE-FIN/DATE-DIFF, AND DIFF-STATUS) SO A
+000510*                  SPECIFIC RESULT CAN BE RECONCILED AFTER THE
+000520*                  FACT.  THE FILE IS OPENED ON THE FIRST CALL OF
+000530*                  A RUN; A CALLER THAT SETS CD-FERMER-AUDIT-SW
+000540*                  IN DTFCOM AND CALLS DIFDA2 ONE LAST TIME CLOSES
+000550*                  IT, THE SAME WAY DIFBATCH CLOSES ITS OWN FILES
+000560*                  AT END OF RUN.
+000561* 2026-08-09 JPL   DEB-FIN WAS FALLING THROUGH INTO ASUP ON EVERY
+000562*                  CALL INSTEAD OF RETURNING TO THE CALLER, SO A
+000563*                  REJECTED CONVERSION'S DIFF-REVERSED-SW/DATE-DIFF
+000564*                  GOT CLOBBERED BY A BOGUS RECOMPUTE AFTER THE
+000565*                  AUDIT RECORD WAS ALREADY WRITTEN - DEB-FIN NOW
+000566*                  GOES BACK TO EXIT-GOBACK-PROGRAM INSTEAD.  ALSO
+000567*                  WIDENED THE CACHE-AJOUT GUARD TO MATCH THE
+000568*                  ACCEPT TEST (IT WAS MISSING THE LK-CONV-1 >
+000569*                  LK-CONV-2 CASE), ADDED FILE STATUS CHECKING ON
+000570*                  DIFAU01-FILE, LET AUDIT-OUVERTURE-DEB OPEN
+000571*                  EXTEND INSTEAD OF OUTPUT WHEN THE CALLER SIGNALS
+000572*                  A RESTART VIA THE NEW CD-RESTART-AUDIT-SW IN
+000573*                  DTFCOM, AND GUARDED THE DATE-DIFF-YEARS DIVIDE
+000574*                  IN ASUP WITH ON SIZE ERROR SO A SPAN BEYOND 999
+000575*                  YEARS ALSO TRIPS DIFF-OVERFLOW-SW.
+000577* 2026-08-09 JPL   DEB'S RESET BLOCK NOW ALSO CLEARS
+000578*                  DIFF-OVERFLOW-SW, THE YEARS/MONTHS/DAYS-REST
+000579*                  BREAKDOWN AND CD-JOURS-OUVRES - A REJECTED OR
+000580*                  REVERSED CALL THAT NEVER REACHES ASUP WAS
+000581*                  LEAVING THOSE FIELDS AT WHATEVER THE PREVIOUS
+000582*                  CALL LEFT THEM, WHICH A CALLER REUSING ONE
+000583*                  WORKING-STORAGE BUFFER ACROSS CALLS (LIKE
+000584*                  DIFBATCH'S WK-DIFF) WOULD WRITE OUT AS IF IT
+000585*                  BELONGED TO THE CURRENT PAIR.
+000587* 2026-08-09 JPL   DIFAU01 IS NOW SELECT OPTIONAL - A CALLER WITH
+000588*                  NO DIFAU01 DD NO LONGER ABENDS ON ITS FIRST
+000589*                  CALL.  AUDIT-OUVERTURE-DEB NO LONGER STOPS THE
+000590*                  RUN WHEN THE OPEN FAILS; IT SETS THE NEW
+000591*                  WS-AUDIT-DISPO-SW OFF INSTEAD, AND AUDIT-
+000592*                  ECRITURE-DEB/AUDIT-FERMETURE-DEB SKIP THE
+000593*                  WRITE/CLOSE WHEN IT IS OFF, SO THE AUDIT TRAIL
+000594*                  STAYS A BONUS FOR CALLERS THAT WIRE IT UP
+000595*                  RATHER THAN A NEW MANDATORY DEPENDENCY FOR
+000596*                  EVERY EXISTING CALLER OF DIFDA2.  DIFF, THE
+000597*                  PARAMETER DIFDA2 IS CALLED WITH, ALSO MOVED OUT
+000598*                  TO ITS OWN DIFF01 COPYBOOK SO DIFBATCH/DIFCICS
+000599*                  CANNOT HAND-COPY A LAYOUT THAT DRIFTS OUT OF
+000600*                  SYNC WITH THIS PROGRAM'S OWN LINKAGE SECTION
+000601*                  AGAIN.
+000602*--------------------------------------------------------------
+000603 ENVIRONMENT DIVISION.
+000604 CONFIGURATION SECTION.
+000605 SOURCE-COMPUTER.
+000606     UNIX.
+000620 OBJECT-COMPUTER.
+000630     UNIX.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT  OPTIONAL DIFAU01-FILE
+000665                                 ASSIGN       TO DIFAU01
+000670                                 ORGANIZATION    SEQUENTIAL
+000675                                 FILE STATUS     WS-AUD-FILE-STAT.
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  DIFAU01-FILE
+000710     RECORDING MODE              F.
+000720     COPY    DIFAU01.
+000730 WORKING-STORAGE SECTION.
+000740**--------------------------------------------------------
+000750*    MISCELLANEOUS / SP2000 CALL CONTROL
+000760**--------------------------------------------------------
+000770 01  META-RENS.
+000780     03  META-PGM-NAME           PICTURE         X(8)
+000790                                 VALUE           'DIFDA2'.
+000800 01  ISP2000                     PICTURE         9(2)
+000810                                 VALUE           ZERO.
+000820**--------------------------------------------------------
+000830*    WORK AREA FOR THE ASUP (CALCUL DE DIFFERENCE) PARAGRAPH.
+000840**--------------------------------------------------------
+000850 01  ASUP-WK                     PICTURE         S9(7)
+000860                                 USAGE           COMPUTATIONAL-3.
+000870**--------------------------------------------------------
+000880*    SP2000 CONVERSION CACHE - HOLDS THE MOST RECENTLY
+000890*    CONVERTED AAMMJJ VALUES SO A BATCH RUN THAT SEES THE SAME
+000900*    DATE OVER AND OVER (COMMON WITH DAT1A/DAT2A) DOES NOT PAY
+000910*    FOR A FRESH CALL TO SP2000 EVERY TIME.  THE TABLE IS
+000920*    WORKING-STORAGE, SO IT SURVIVES FROM ONE CALL TO DIFDA2 TO
+000930*    THE NEXT WITHIN THE SAME RUN OF THE CALLING PROGRAM.
+000940**--------------------------------------------------------
+000950 01  CACHE-PTR                   PICTURE         S9(4)
+000960                                 USAGE           COMPUTATIONAL
+000970                                 VALUE           ZERO.
+000980 01  CACHE-IDX                   PICTURE         S9(4)
+000990                                 USAGE           COMPUTATIONAL.
+001000 01  CACHE-TROUVE-SW             PICTURE         X(1).
+001010     88  CACHE-TROUVE                    VALUE   'O'.
+001020     88  CACHE-PAS-TROUVE                VALUE   'N'.
+001030 01  CACHE-RESULTAT               PICTURE        S9(9)
+001040                                 USAGE           COMPUTATIONAL-3.
+001050 01  CACHE-TABLE.
+001060     03  CACHE-ENTREE            OCCURS 50 TIMES
+001070                                 INDEXED BY CACHE-IX.
+001080         05  CACHE-AAMMJJ        PICTURE         9(6)
+001090                                 VALUE           ZERO.
+001100         05  CACHE-CONV          PICTURE         S9(9)
+001110                                 USAGE           COMPUTATIONAL-3
+001120                                 VALUE           ZERO.
+001130         05  CACHE-UTILISE-SW    PICTURE         X(1)
+001140                                 VALUE           'N'.
+001150             88  CACHE-UTILISE           VALUE   'O'.
+001160             88  CACHE-LIBRE              VALUE  'N'.
+001170**--------------------------------------------------------
+001180*    WORK AREA FOR THE CALL TO SPJOUVR (BUSINESS-DAY COUNT).
+001190**--------------------------------------------------------
+001200     COPY    DTFJOUV.
+001210**--------------------------------------------------------
+001220*    SWITCH TRACKING WHETHER DIFAU01-FILE IS CURRENTLY OPEN.
+001230**--------------------------------------------------------
+001240 01  WS-AUDIT-OUVERT-SW          PICTURE         X(1)
+001250                                 VALUE           'N'.
+001260     88  WS-AUDIT-OUVERT                 VALUE   'O'.
+001270     88  WS-AUDIT-FERME                  VALUE   'N'.
+001271 01  WS-AUDIT-DISPO-SW           PICTURE         X(1)
+001272                                 VALUE           'O'.
+001273     88  WS-AUDIT-DISPONIBLE             VALUE   'O'.
+001274     88  WS-AUDIT-INDISPONIBLE           VALUE   'N'.
+001275 01  WS-AUD-FILE-STAT            PICTURE         X(2)
+001276                                 VALUE           SPACES.
+001280 LINKAGE SECTION.
+001290     COPY    DTFLIEN.
+001300     COPY    DIFF01.
+001520 PROCEDURE DIVISION USING DIFF DTFLNK DTFINP DTFWRK DTFCOM
+001521                          DTFAUD-REC.
+001530 DEBUT SECTION.
+001540 DEB.
+001550     IF CD-FERMER-AUDIT
+001560        PERFORM      AUDIT-FERMETURE-DEB
+001570                     THRU
+001580                     AUDIT-FERMETURE-FIN
+001590        GO TO EXIT-GOBACK-PROGRAM
+001600     END-IF
+001610     MOVE '0' TO DIFF-STATUS
+001620     MOVE 'N' TO DIFF-REVERSED-SW
+001622     MOVE 'N' TO DIFF-OVERFLOW-SW
+001624     MOVE ZERO TO DATE-DE DATE-FIN DATE-DIFF
+001626     MOVE ZERO TO DATE-DIFF-YEARS DATE-DIFF-MONTHS
+001628                  DATE-DIFF-DAYS-REST
+001629     MOVE ZERO TO CD-JOURS-OUVRES
+001640     MOVE DAT1A-R TO LK-AAMMJJ6-ENT-2
+001650             PERFORM         CACHE-RECHERCHE-DEB
+001660                             THRU
+001670                             CACHE-RECHERCHE-FIN.
+001680     IF CACHE-TROUVE
+001690        MOVE CACHE-RESULTAT TO LK-CONV-1
+001700        MOVE CACHE-RESULTAT TO LK-CONV-2
+001710     ELSE
+001720             PERFORM         APPEL-SP2000-DEB
+001730                             THRU
+001740                             APPEL-SP2000-FIN
+001750        IF LK-CONV-1 NOT < LK-CONV-2
+001760           PERFORM      CACHE-AJOUT-DEB
+001770                        THRU
+001780                        CACHE-AJOUT-FIN
+001790        END-IF
+001800     END-IF.
+001810     IF LK-CONV-1 NOT > LK-CONV-2
+001820        AND LK-CONV-1 NOT = LK-CONV-2
+001830        MOVE 0 TO DIFFDATE
+001840        MOVE '1' TO DIFF-STATUS
+001850        GO TO DEB-FIN
+001860     END-IF
+001870     MOVE LK-CONV-1 TO DATE-DE.
+001880 DEB-2.
+001890     MOVE DAT2A-R TO LK-AAMMJJ6-ENT-2
+001900             PERFORM         CACHE-RECHERCHE-DEB
+001910                             THRU
+001920                             CACHE-RECHERCHE-FIN.
+001930     IF CACHE-TROUVE
+001940        MOVE CACHE-RESULTAT TO LK-CONV-1
+001950        MOVE CACHE-RESULTAT TO LK-CONV-2
+001960     ELSE
+001970             PERFORM         APPEL-SP2000-DEB
+001980                             THRU
+001990                             APPEL-SP2000-FIN
+002000        IF LK-CONV-1 NOT < LK-CONV-2
+002010           PERFORM      CACHE-AJOUT-DEB
+002020                        THRU
+002030                        CACHE-AJOUT-FIN
+002040        END-IF
+002050     END-IF.
+002060     IF LK-CONV-1 NOT > LK-CONV-2
+002070        AND LK-CONV-1 NOT = LK-CONV-2
+002080        MOVE 0 TO DIFFDATE
+002090        MOVE '1' TO DIFF-STATUS
+002100        GO TO DEB-FIN
+002110     END-IF
+002120     MOVE LK-CONV-1 TO DATE-FIN
+002130             PERFORM         ASUP
+002140                             THRU
+002150                             ASUP-FIN.
+002160 DEB-FIN.
+002170     PERFORM         AUDIT-ECRITURE-DEB
+002180                     THRU
+002190                     AUDIT-ECRITURE-FIN.
+002200     GO TO EXIT-GOBACK-PROGRAM.
+002210**--------------------------------------------------------
+002220*    ASUP - CALCULE LA DIFFERENCE (EN JOURS) ENTRE DATE-DE ET
+002230*    DATE-FIN, SA VENTILATION APPROCHEE EN ANNEES/MOIS/JOURS,
+002240*    ET SIGNALE UN DEPASSEMENT DE L'ANCIEN CHAMP 3 POSITIONS.
+002250**--------------------------------------------------------
+002260 ASUP.
+002270     MOVE 'N' TO DIFF-OVERFLOW-SW
+002280     IF DATE-DE > DATE-FIN
+002290        MOVE 'O' TO DIFF-REVERSED-SW
+002300     END-IF
+002310     COMPUTE DATE-DIFF = DATE-FIN - DATE-DE
+002320     IF DATE-DIFF > 999 OR DATE-DIFF < -999
+002330        MOVE 'O' TO DIFF-OVERFLOW-SW
+002340     END-IF
+002350     DIVIDE DATE-DIFF BY 365 GIVING DATE-DIFF-YEARS
+002360                              REMAINDER ASUP-WK
+002365        ON SIZE ERROR
+002366           MOVE 'O' TO DIFF-OVERFLOW-SW
+002367     END-DIVIDE
+002370     DIVIDE ASUP-WK BY 30 GIVING DATE-DIFF-MONTHS
+002380                             REMAINDER DATE-DIFF-DAYS-REST
+002390     MOVE DATE-DIFF TO DIFFDATE
+002400     IF CD-CALCULE-JOURS-OUVRES
+002410        PERFORM      APPEL-SPJOUVR-DEB
+002420                     THRU
+002430                     APPEL-SPJOUVR-FIN
+002440     END-IF.
+002450 ASUP-FIN.
+002460     EXIT.
+002470 EXIT-GOBACK-PROGRAM.
+002480     EXIT PROGRAM.
+002490**--------------------------------------------------------
+002500 APPEL-SP2000-DEB.
+002510     CALL "SP2000"    USING ISP2000 DTFLNK DTFINP DTFWRK DTFCOM.
+002520 APPEL-SP2000-FIN.
+002530     EXIT.
+002540**--------------------------------------------------------
+002550 APPEL-SPJOUVR-DEB.
+002560     MOVE DATE-DE TO JV-DATE-DE
+002570     MOVE DATE-FIN TO JV-DATE-FIN
+002580     CALL "SPJOUVR"   USING DTFJOUV-REC
+002590     MOVE JV-JOURS-OUVRES TO CD-JOURS-OUVRES.
+002600 APPEL-SPJOUVR-FIN.
+002610     EXIT.
+002620**--------------------------------------------------------
+002630*    CACHE-RECHERCHE - CHERCHE LK-AAMMJJ6-ENT-2 DANS LA TABLE
+002640*    CACHE-TABLE.  SI TROUVE, CACHE-RESULTAT CONTIENT LA VALEUR
+002650*    DEJA CONVERTIE PAR SP2000 ET L'APPEL A SP2000 EST EVITE.
+002660**--------------------------------------------------------
+002670 CACHE-RECHERCHE-DEB.
+002680     MOVE 'N' TO CACHE-TROUVE-SW
+002690     SET CACHE-IX TO 1
+002700     SEARCH CACHE-ENTREE
+002710        AT END
+002720           MOVE 'N' TO CACHE-TROUVE-SW
+002730        WHEN CACHE-UTILISE (CACHE-IX)
+002740             AND CACHE-AAMMJJ (CACHE-IX) = LK-AAMMJJ6-ENT-2
+002750           MOVE 'O' TO CACHE-TROUVE-SW
+002760           MOVE CACHE-CONV (CACHE-IX) TO CACHE-RESULTAT
+002770     END-SEARCH.
+002780 CACHE-RECHERCHE-FIN.
+002790     EXIT.
+002800**--------------------------------------------------------
+002810*    CACHE-AJOUT - MEMORISE LK-AAMMJJ6-ENT-2/LK-CONV-1 DANS LA
+002820*    TABLE, EN ROUE LIBRE (ROUND-ROBIN) SUR CACHE-PTR UNE FOIS
+002830*    LES 50 EMPLACEMENTS OCCUPES.
+002840**--------------------------------------------------------
+002850 CACHE-AJOUT-DEB.
+002860     ADD 1 TO CACHE-PTR
+002870     IF CACHE-PTR > 50
+002880        MOVE 1 TO CACHE-PTR
+002890     END-IF
+002900     SET CACHE-IX TO CACHE-PTR
+002910     MOVE LK-AAMMJJ6-ENT-2 TO CACHE-AAMMJJ (CACHE-IX)
+002920     MOVE LK-CONV-1 TO CACHE-CONV (CACHE-IX)
+002930     MOVE 'O' TO CACHE-UTILISE-SW (CACHE-IX).
+002940 CACHE-AJOUT-FIN.
+002950     EXIT.
+002960**--------------------------------------------------------
+002970*    AUDIT-OUVERTURE - OUVRE DIFAU01-FILE AU PREMIER APPEL DE
+002980*    DIFDA2 DANS L'EXECUTION EN COURS.
+002990**--------------------------------------------------------
+003000 AUDIT-OUVERTURE-DEB.
+003001     IF CD-AUDIT-CICS
+003002        GO TO AUDIT-OUVERTURE-FIN
+003003     END-IF
+003004     IF CD-RESTART-AUDIT
+003005        OPEN         EXTEND  DIFAU01-FILE
+003006     ELSE
+003008        OPEN         OUTPUT  DIFAU01-FILE
+003010     END-IF
+003012     IF WS-AUD-FILE-STAT = '00'
+003013        MOVE 'O' TO WS-AUDIT-OUVERT-SW
+003014     ELSE
+003015        DISPLAY 'DIFDA2 - DIFAU01 INDISPONIBLE - STATUT : '
+003016                WS-AUD-FILE-STAT ' - AUDIT TRAIL IGNOREE'
+003017        MOVE 'N' TO WS-AUDIT-DISPO-SW
+003018        MOVE 'O' TO WS-AUDIT-OUVERT-SW
+003020     END-IF.
+003030 AUDIT-OUVERTURE-FIN.
+003040     EXIT.
+003050**--------------------------------------------------------
+003060*    AUDIT-ECRITURE - ECRIT UN ENREGISTREMENT D'AUDIT POUR
+003070*    L'APPEL EN COURS, QUE LA CONVERSION AIT REUSSI OU NON.  UN
+003075*    APPELANT CICS (CD-AUDIT-CICS) NE PEUT PAS FAIRE D'E/S
+003076*    SEQUENTIELLE NATIVE DANS UNE TRANSACTION - DIFDA2 SE LIMITE
+003077*    ALORS A REMPLIR DTFAUD, ET C'EST L'APPELANT QUI ECRIT
+003078*    L'ENREGISTREMENT AVEC SON PROPRE EXEC CICS WRITE FILE.
+003080**--------------------------------------------------------
+003090 AUDIT-ECRITURE-DEB.
+003091     IF CD-AUDIT-CICS
+003092        MOVE DAT1A TO DTFAUD-DAT1A
+003093        MOVE DAT2A TO DTFAUD-DAT2A
+003094        MOVE DATE-DE TO DTFAUD-DATE-DE
+003095        MOVE DATE-FIN TO DTFAUD-DATE-FIN
+003096        MOVE DATE-DIFF TO DTFAUD-DATE-DIFF
+003097        MOVE DIFF-STATUS TO DTFAUD-STATUS
+003098        MOVE DIFF-REVERSED-SW TO DTFAUD-REVERSED-SW
+003099        GO TO AUDIT-ECRITURE-FIN
+003100     END-IF
+003101     IF WS-AUDIT-FERME
+003110        PERFORM      AUDIT-OUVERTURE-DEB
+003120                     THRU
+003130                     AUDIT-OUVERTURE-FIN
+003140     END-IF
+003141     IF WS-AUDIT-DISPONIBLE
+003150        MOVE DAT1A TO DIFAU01-DAT1A
+003160        MOVE DAT2A TO DIFAU01-DAT2A
+003170        MOVE DATE-DE TO DIFAU01-DATE-DE
+003180        MOVE DATE-FIN TO DIFAU01-DATE-FIN
+003190        MOVE DATE-DIFF TO DIFAU01-DATE-DIFF
+003200        MOVE DIFF-STATUS TO DIFAU01-STATUS
+003210        MOVE DIFF-REVERSED-SW TO DIFAU01-REVERSED-SW
+003220        WRITE DIFAU01-REC
+003222        IF WS-AUD-FILE-STAT NOT = '00'
+003224           DISPLAY 'DIFDA2 - ERREUR ECRITURE DIFAU01 - STATUT : '
+003226                   WS-AUD-FILE-STAT
+003228           STOP RUN
+003230        END-IF
+003232     END-IF.
+003235 AUDIT-ECRITURE-FIN.
+003240     EXIT.
+003250**--------------------------------------------------------
+003260*    AUDIT-FERMETURE - FERME DIFAU01-FILE SUR DEMANDE EXPLICITE
+003270*    DU CALLER (CD-FERMER-AUDIT-SW), EN FIN D'EXECUTION.
+003280**--------------------------------------------------------
+003290 AUDIT-FERMETURE-DEB.
+003291     IF CD-AUDIT-CICS
+003292        GO TO AUDIT-FERMETURE-FIN
+003293     END-IF
+003300     IF WS-AUDIT-OUVERT
+003301        AND WS-AUDIT-DISPONIBLE
+003310        CLOSE           DIFAU01-FILE
+003320        MOVE 'N' TO WS-AUDIT-OUVERT-SW
+003330     END-IF.
+003340 AUDIT-FERMETURE-FIN.
+003350     EXIT.
+003360**--------------------------------------------------------
