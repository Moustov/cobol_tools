@@ -0,0 +1,183 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     DIFCICS.
+000030 AUTHOR.         J. PELLETIER.
+000040 INSTALLATION.   DIRECTION INFORMATIQUE - SERVICE ETUDES.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.  2026-08-09.
+000070*--------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------  ----  ------------------------------------------
+000110* 2026-08-09 JPL   INITIAL VERSION.  ONLINE FRONT END FOR
+000120*                  TRANSACTION DIFD - PUTS THE DIFMAP SCREEN UP,
+000130*                  THEN CALLS DIFDA2 WITH THE SAME DIFF/DTFLIEN
+000140*                  INTERFACE THE BATCH DRIVER USES, AND
+000150*                  REDISPLAYS THE RESULT ON THE SAME SCREEN.
+000155* 2026-08-09 JPL   2100-PREPARE-SORTIE NOW MOVES DIFF-OVERFLOW-SW
+000156*                  TO THE NEW OVERFLOWO SCREEN FIELD, SO AN
+000157*                  OPERATOR KEYING A MULTI-YEAR SPAN SEES THE SAME
+000158*                  999-DAY OVERFLOW WARNING DIFOU01 ALREADY CARRIES
+000159*                  IN THE BATCH OUTPUT.
+000161* 2026-08-09 JPL   2000-TRAITEMENT NOW SETS CD-AUDIT-CICS-SW BEFORE
+000162*                  CALLING DIFDA2, SO DIFDA2 ONLY POPULATES DTFAUD
+000163*                  INSTEAD OF OPENING/WRITING/CLOSING DIFAU01-FILE
+000164*                  ITSELF - NATIVE SEQUENTIAL I/O IS NOT VALID
+000165*                  INSIDE A CICS TASK.  THE NEW 2060-ECRIT-AUDIT-
+000166*                  CICS SECTION ISSUES THE ACTUAL EXEC CICS WRITE
+000167*                  FILE('DIFAU01') AGAINST THE VSAM RESOURCE DEFINED
+000168*                  IN CICS/DIFD.RDO, SINCE THIS PROGRAM IS THE ONLY
+000169*                  PLACE IN THE DIFF/DIFDA2 DESIGN WHERE EXEC CICS
+000170*                  COMMANDS ARE ALLOWED TO APPEAR.
+000173*--------------------------------------------------------------
+000174 ENVIRONMENT DIVISION.
+000175 CONFIGURATION SECTION.
+000176 SOURCE-COMPUTER.
+000177     UNIX.
+000178 OBJECT-COMPUTER.
+000179     UNIX.
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250**--------------------------------------------------------
+000260*    MAP/MAPSET NAMES AND SYMBOLIC MAP.
+000270**--------------------------------------------------------
+000280 01  WS-MAP-NAME                 PICTURE         X(7)
+000290                                 VALUE           'DIFMAP'.
+000300 01  WS-MAPSET-NAME              PICTURE         X(7)
+000310                                 VALUE           'DIFMSET'.
+000320     COPY    DIFMSET.
+000330**--------------------------------------------------------
+000340*    LINKAGE AREAS PASSED TO DIFDA2 - THE SAME SHAPE DIFDA2
+000350*    USES WHEN CALLED FROM DIFBATCH.
+000360**--------------------------------------------------------
+000370     COPY    DIFF01.
+000570     COPY    DTFLIEN.
+000571**--------------------------------------------------------
+000572*    WORK AREAS FOR THE EXEC CICS WRITE FILE AGAINST DIFAU01.
+000573**--------------------------------------------------------
+000574 01  WS-AUDIT-RBA                PICTURE         X(4)
+000575                                 VALUE           LOW-VALUES.
+000576 01  WS-CICS-RESP                PICTURE         S9(8)
+000577                                 USAGE           COMPUTATIONAL.
+000580 LINKAGE SECTION.
+000590 01  DFHCOMMAREA                 PICTURE         X(1).
+000600 PROCEDURE DIVISION.
+000610 0000-MAINLINE SECTION.
+000620 0000-DEBUT.
+000630     EXEC CICS HANDLE CONDITION
+000640          MAPFAIL        (0000-MAPFAIL)
+000650          ERROR          (0000-ERREUR)
+000660     END-EXEC
+000670     IF EIBCALEN = 0
+000680        PERFORM      1000-ENVOIE-ECRAN
+000690                     THRU
+000700                     1000-EXIT
+000710     ELSE
+000720        PERFORM      2000-TRAITEMENT
+000730                     THRU
+000740                     2000-EXIT
+000750     END-IF
+000760     GO TO 0000-FIN.
+000770 0000-MAPFAIL.
+000780     PERFORM         1000-ENVOIE-ECRAN
+000790                     THRU
+000800                     1000-EXIT
+000810     GO TO 0000-FIN.
+000820 0000-ERREUR.
+000830     EXEC CICS SEND TEXT
+000840          FROM      ('DIFD - ERREUR CICS - VOIR OPERATEUR')
+000850          ERASE
+000860     END-EXEC.
+000870 0000-FIN.
+000880     EXEC CICS RETURN
+000890          TRANSID   ('DIFD')
+000900          COMMAREA  (DFHCOMMAREA)
+000910     END-EXEC.
+000920**--------------------------------------------------------
+000930*    1000-ENVOIE-ECRAN - AFFICHE L'ECRAN DIFMAP VIERGE.
+000940**--------------------------------------------------------
+000950 1000-ENVOIE-ECRAN.
+000960     MOVE LOW-VALUES TO DIFMAPI
+000970     EXEC CICS SEND MAP
+000980          MAP       (WS-MAP-NAME)
+000990          MAPSET    (WS-MAPSET-NAME)
+001000          ERASE
+001010     END-EXEC.
+001020 1000-EXIT.
+001030     EXIT.
+001040**--------------------------------------------------------
+001050*    2000-TRAITEMENT - RECOIT DAT1A/DAT2A DE L'ECRAN, APPELLE
+001060*    DIFDA2, ET REAFFICHE LE RESULTAT.
+001070**--------------------------------------------------------
+001080 2000-TRAITEMENT.
+001090     EXEC CICS RECEIVE MAP
+001100          MAP       (WS-MAP-NAME)
+001110          MAPSET    (WS-MAPSET-NAME)
+001120          INTO      (DIFMAPI)
+001130     END-EXEC
+001140     MOVE DAT1AI TO DAT1A
+001150     MOVE DAT2AI TO DAT2A
+001160     MOVE 'O' TO CD-CALCULE-JOURS-OUVRES-SW
+001165     MOVE 'O' TO CD-AUDIT-CICS-SW
+001170     CALL "DIFDA2"    USING DIFF DTFLNK DTFINP DTFWRK DTFCOM
+001175                            DTFAUD-REC
+001180     PERFORM         2100-PREPARE-SORTIE
+001190                     THRU
+001200                     2100-EXIT
+001205     PERFORM         2060-ECRIT-AUDIT-CICS
+001206                     THRU
+001207                     2060-EXIT
+001210     EXEC CICS SEND MAP
+001220          MAP       (WS-MAP-NAME)
+001230          MAPSET    (WS-MAPSET-NAME)
+001240          FROM      (DIFMAPO)
+001250          DATAONLY
+001260     END-EXEC.
+001270 2000-EXIT.
+001280     EXIT.
+001281**--------------------------------------------------------
+001282*    2060-ECRIT-AUDIT-CICS - DIFDA2 NE PEUT PAS OUVRIR/ECRIRE/
+001283*    FERMER DIFAU01-FILE LUI-MEME DANS UNE TRANSACTION CICS (SEUL
+001284*    L'E/S EXEC CICS EST AUTORISEE ICI) - IL S'EST CONTENTE DE
+001285*    REMPLIR DTFAUD, ET C'EST CETTE SECTION, LA SEULE DU PROGRAMME
+001286*    A CONTENIR DES COMMANDES EXEC CICS, QUI ECRIT L'ENREGISTREMENT
+001287*    D'AUDIT AVEC EXEC CICS WRITE FILE SUR LA RESSOURCE VSAM
+001288*    DIFAU01 DEFINIE DANS LE GROUPE RDO DIFFGRP.
+001289**--------------------------------------------------------
+001290 2060-ECRIT-AUDIT-CICS.
+001291     EXEC CICS WRITE FILE('DIFAU01')
+001292          FROM      (DTFAUD-REC)
+001293          RIDFLD    (WS-AUDIT-RBA)
+001294          RBA
+001295          RESP      (WS-CICS-RESP)
+001296     END-EXEC
+001297     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+001298        EXEC CICS SEND TEXT
+001299             FROM      ('DIFD - AUDIT DIFAU01 NON ECRIT')
+001300             ERASE
+001301        END-EXEC
+001302     END-IF.
+001303 2060-EXIT.
+001304     EXIT.
+001305**--------------------------------------------------------
+001310*    2100-PREPARE-SORTIE - MET EN FORME LES CHAMPS A REAFFICHER.
+001315**--------------------------------------------------------
+001320 2100-PREPARE-SORTIE.
+001330     MOVE DAT1A TO DAT1AO
+001340     MOVE DAT2A TO DAT2AO
+001350     MOVE DATE-DIFF TO DIFFO
+001360     MOVE DATE-DIFF-YEARS TO DIFYEARSO
+001370     MOVE DATE-DIFF-MONTHS TO DIFMONTHSO
+001380     MOVE DATE-DIFF-DAYS-REST TO DIFDAYSO
+001390     MOVE CD-JOURS-OUVRES TO JOUVRESO
+001395     MOVE DIFF-OVERFLOW-SW TO OVERFLOWO
+001400     IF DIFF-STATUS-CONV-ERROR
+001410        MOVE 'DATE INVALIDE' TO STATUTO
+001420     ELSE
+001430        IF DIFF-REVERSED
+001440           MOVE 'DATES INVERSEES' TO STATUTO
+001450        ELSE
+001460           MOVE 'OK' TO STATUTO
+001470        END-IF
+001480     END-IF.
+001490 2100-EXIT.
+001500     EXIT.
