@@ -0,0 +1,46 @@
+//DIFBATCH JOB  (ACCTG),'DATE DIFF BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JCL........: DIFBATCH
+//* DESCRIPTION.: DRIVES DIFDA2 OVER THE WHOLE DIFIN01 FILE.
+//*               RERUN THIS SAME JCL AFTER AN ABEND - DIFBATCH
+//*               READS DIFCKP01 ON STARTUP AND RESUMES AFTER THE
+//*               LAST CHECKPOINTED RECORD INSTEAD OF STARTING OVER.
+//* MODIFICATION HISTORY...:
+//* DATE       INIT  DESCRIPTION
+//* ---------  ----  ------------------------------------------
+//* 2026-08-09 JPL   INITIAL VERSION.
+//* 2026-08-09 JPL   ADDED DIFEX01 FOR THE REJECTED-PAIR EXCEPTION
+//*                  REPORT.
+//* 2026-08-09 JPL   ADDED DIFAU01 - DIFDA2 NOW WRITES AN AUDIT
+//*                  RECORD FOR EVERY CALL IT MAKES DURING THIS STEP.
+//* 2026-08-09 JPL   CORRECTED DIFOU01 AND DIFEX01 LRECL TO MATCH THE
+//*                  ACTUAL RECORD LENGTHS (33 AND 22 RESPECTIVELY).
+//* 2026-08-09 JPL   DIFOU01 LRECL GREW TO 37 - DIFOU01-REC PICKED UP
+//*                  A DIFOU01-JOURS-OUVRES COLUMN FOR THE BUSINESS-
+//*                  DAY COUNT.
+//* 2026-08-09 JPL   DIFCKP01 LRECL GREW TO 10 - DIFCKP01-REC PICKED
+//*                  UP A STATUS BYTE ('R'UNNING/'C'OMPLETE) SO A
+//*                  CLEAN END OF JOB DOES NOT LOOK LIKE A RESTART
+//*                  POINT TO THE NEXT RUN OF THIS SAME JCL.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=DIFBATCH
+//STEPLIB  DD   DSN=PROD.DIFF.LOADLIB,DISP=SHR
+//DIFIN01  DD   DSN=PROD.DIFF.DAT1A2A.PAIRS,DISP=SHR
+//DIFOU01  DD   DSN=PROD.DIFF.RESULTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=37)
+//DIFCKP01 DD   DSN=PROD.DIFF.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=10)
+//DIFEX01  DD   DSN=PROD.DIFF.EXCEPTIONS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=22)
+//DIFAU01  DD   DSN=PROD.DIFF.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=26)
+//SYSOUT   DD   SYSOUT=*
