@@ -0,0 +1,8 @@
+000010**--------------------------------------------------------
+000020*    COPYBOOK.......: DIFIN01
+000030*    DESCRIPTION....: INPUT RECORD FOR DIFBATCH - ONE DAT1A/
+000040*                      DAT2A PAIR TO BE HANDED TO DIFDA2.
+000050**--------------------------------------------------------
+000060 01  DIFIN01-REC.
+000070     03  DIFIN01-DAT1A           PICTURE         X(6).
+000080     03  DIFIN01-DAT2A           PICTURE         X(6).
