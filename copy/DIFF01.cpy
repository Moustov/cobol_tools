@@ -0,0 +1,36 @@
+000010**--------------------------------------------------------
+000020*    COPYBOOK.......: DIFF01
+000030*    DESCRIPTION....: THE DIFF PARAMETER DIFDA2 IS CALLED WITH,
+000040*                      POSITIONALLY, BY EVERY CALLER.  SHARED SO
+000050*                      THE LAYOUT CANNOT DRIFT OUT OF SYNC BETWEEN
+000060*                      DIFDA2'S OWN LINKAGE SECTION AND EACH
+000070*                      CALLER'S WORKING-STORAGE COPY OF IT.
+000080*    MODIFICATION HISTORY...:
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------  ----  --------------------------------------
+000110*    2026-08-09 JPL   INITIAL VERSION - PULLED OUT OF DIFDA2,
+000120*                     DIFBATCH AND DIFCICS, WHICH HAD EACH BEEN
+000130*                     CARRYING THEIR OWN HAND-COPIED LAYOUT.
+000140**--------------------------------------------------------
+000150 01  DIFF.
+000160     03 DATE-DE                  PICTURE         S9(7)
+000170                                 USAGE           COMPUTATIONAL-3.
+000180     03 DATE-FIN                 PICTURE         S9(7)
+000190                                 USAGE           COMPUTATIONAL-3.
+000200     03 DATE-DIFF                PICTURE         S9(7)
+000210                                 USAGE           COMPUTATIONAL-3.
+000220     03 DATE-DIFF-YEARS          PICTURE         S999
+000230                                 USAGE           COMPUTATIONAL-3.
+000240     03 DATE-DIFF-MONTHS         PICTURE         S99
+000250                                 USAGE           COMPUTATIONAL-3.
+000260     03 DATE-DIFF-DAYS-REST      PICTURE         S99
+000270                                 USAGE           COMPUTATIONAL-3.
+000280     03 DIFF-OVERFLOW-SW         PICTURE         X(1).
+000290         88 DIFF-OVERFLOW                VALUE   'O'.
+000300         88 DIFF-NO-OVERFLOW             VALUE   'N'.
+000310     03 DIFF-STATUS               PICTURE         X(1).
+000320         88 DIFF-STATUS-OK                VALUE   '0'.
+000330         88 DIFF-STATUS-CONV-ERROR        VALUE   '1'.
+000340     03 DIFF-REVERSED-SW         PICTURE         X(1).
+000350         88 DIFF-REVERSED                VALUE   'O'.
+000360         88 DIFF-NOT-REVERSED            VALUE   'N'.
