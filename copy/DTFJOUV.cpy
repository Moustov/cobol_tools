@@ -0,0 +1,22 @@
+000010**--------------------------------------------------------
+000020*    COPYBOOK.......: DTFJOUV
+000030*    DESCRIPTION....: LINKAGE BETWEEN DIFDA2 AND SPJOUVR - THE
+000040*                     TWO ABSOLUTE-DAY-NUMBER DATES (THE SAME
+000050*                     FORM SP2000 RETURNS IN LK-CONV-1/LK-CONV-2)
+000060*                     GO IN, THE COUNT OF BUSINESS DAYS BETWEEN
+000070*                     THEM COMES BACK.
+000080*    MODIFICATION HISTORY...:
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------  ----  --------------------------------------
+000110*    2026-08-09 JPL   INITIAL VERSION.
+000120**--------------------------------------------------------
+000130 01  DTFJOUV-REC.
+000140     03  JV-DATE-DE              PICTURE         S9(7)
+000150                                 USAGE           COMPUTATIONAL-3.
+000160     03  JV-DATE-FIN             PICTURE         S9(7)
+000170                                 USAGE           COMPUTATIONAL-3.
+000180     03  JV-JOURS-OUVRES         PICTURE         S9(7)
+000190                                 USAGE           COMPUTATIONAL-3.
+000200     03  JV-STATUS               PICTURE         X(1).
+000210         88  JV-STATUS-OK                VALUE   '0'.
+000220         88  JV-STATUS-REVERSED          VALUE   '1'.
