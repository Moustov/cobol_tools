@@ -0,0 +1,20 @@
+000010**--------------------------------------------------------
+000020*    COPYBOOK.......: DIFCKP01
+000030*    DESCRIPTION....: CHECKPOINT RECORD FOR DIFBATCH - HOW MANY
+000040*                      INPUT RECORDS HAD ALREADY BEEN PROCESSED
+000050*                      WHEN THE CHECKPOINT WAS TAKEN, SO A
+000060*                      RESTARTED RUN KNOWS HOW MANY TO SKIP.
+000070*    MODIFICATION HISTORY...:
+000080*    DATE       INIT  DESCRIPTION
+000090*    ---------  ----  --------------------------------------
+000100*    2026-08-09 JPL   ADDED DIFCKP01-STATUS-SW.  A CHECKPOINT
+000110*                     TAKEN MID-RUN AND ONE TAKEN AT A CLEAN
+000120*                     END OF JOB LOOKED IDENTICAL BEFORE THIS -
+000130*                     THE NEXT RUN OF THE SAME JCL COULD NOT TELL
+000140*                     "RESUME HERE" FROM "NOTHING TO RESUME".
+000150**--------------------------------------------------------
+000160 01  DIFCKP01-REC.
+000170     03  DIFCKP01-LAST-COUNT     PICTURE         9(9).
+000180     03  DIFCKP01-STATUS-SW      PICTURE         X(1).
+000190         88  DIFCKP01-RUNNING            VALUE   'R'.
+000200         88  DIFCKP01-COMPLETE           VALUE   'C'.
