@@ -0,0 +1,20 @@
+000010**--------------------------------------------------------
+000020*    COPYBOOK.......: DIFAU01
+000030*    DESCRIPTION....: AUDIT RECORD WRITTEN BY DIFDA2 ON EVERY
+000040*                      CALL, REGARDLESS OF CALLER (BATCH OR
+000050*                      ONLINE) - LETS RECONCILIATION JOBS
+000060*                      REPRODUCE WHAT DIFDA2 WAS ASKED AND WHAT
+000070*                      IT ANSWERED FOR A GIVEN RECORD WEEKS
+000080*                      LATER.
+000090**--------------------------------------------------------
+000100 01  DIFAU01-REC.
+000110     03  DIFAU01-DAT1A           PICTURE         X(6).
+000120     03  DIFAU01-DAT2A           PICTURE         X(6).
+000130     03  DIFAU01-DATE-DE         PICTURE         S9(7)
+000140                                 USAGE           COMPUTATIONAL-3.
+000150     03  DIFAU01-DATE-FIN        PICTURE         S9(7)
+000160                                 USAGE           COMPUTATIONAL-3.
+000170     03  DIFAU01-DATE-DIFF       PICTURE         S9(7)
+000180                                 USAGE           COMPUTATIONAL-3.
+000190     03  DIFAU01-STATUS          PICTURE         X(1).
+000200     03  DIFAU01-REVERSED-SW     PICTURE         X(1).
