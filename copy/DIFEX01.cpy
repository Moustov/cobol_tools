@@ -0,0 +1,16 @@
+000010**--------------------------------------------------------
+000020*    COPYBOOK.......: DIFEX01
+000030*    DESCRIPTION....: EXCEPTION RECORD FOR DIFBATCH - WRITTEN
+000040*                      FOR EVERY DAT1A/DAT2A PAIR SP2000
+000050*                      REJECTED, SO THE REJECTED INPUT AND THE
+000060*                      CONVERSION VALUES THAT CAUSED THE
+000070*                      REJECTION CAN BE REVIEWED THE NEXT DAY.
+000080**--------------------------------------------------------
+000090 01  DIFEX01-REC.
+000100     03  DIFEX01-DAT1A           PICTURE         X(6).
+000110     03  DIFEX01-DAT2A           PICTURE         X(6).
+000120     03  DIFEX01-LK-CONV-1       PICTURE         S9(9)
+000130                                 USAGE           COMPUTATIONAL-3.
+000140     03  DIFEX01-LK-CONV-2       PICTURE         S9(9)
+000150                                 USAGE           COMPUTATIONAL-3.
+000160
