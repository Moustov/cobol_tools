@@ -0,0 +1,87 @@
+000010**--------------------------------------------------------
+000020*    COPYBOOK.......: DTFLIEN
+000030*    DESCRIPTION....: LINKAGE SHARED BY DIFDA2 (AND ANY OTHER
+000040*                      PROGRAM THAT CALLS SP2000) TO EXCHANGE
+000050*                      THE RAW INPUT DATES, THE SP2000 CONVERSION
+000060*                      WORK AREA AND THE COMMON (CARRY-FORWARD)
+000070*                      OUTPUT FIELDS.
+000080*    MODIFICATION HISTORY...:
+000090*    DATE       INIT  DESCRIPTION
+000100*    ---------  ----  --------------------------------------
+000110*    2026-08-09 JPL   INITIAL VERSION - DTFLNK/DTFINP/DTFWRK/
+000120*                     DTFCOM REBUILT FROM DIFDA2 USAGE SINCE
+000130*                     THE COPYBOOK HAD NEVER BEEN CHECKED IN.
+000140*    2026-08-09 JPL   DAT1A/DAT2A AND THEIR -R REDEFINES MOVED
+000150*                     HERE FROM DIFDA2 WORKING-STORAGE SINCE
+000160*                     THEY ARE CALLER-SUPPLIED, NOW THAT DIFDA2
+000170*                     CONVERTS BOTH OF THEM THROUGH THE SAME
+000180*                     LK-AAMMJJ6-ENT-2/LK-CONV-1/LK-CONV-2 SLOTS.
+000190*    2026-08-09 JPL   ADDED CD-JOURS-OUVRES AND
+000200*                     CD-CALCULE-JOURS-OUVRES-SW TO DTFCOM SO A
+000210*                     CALLER CAN ASK DIFDA2 FOR A BUSINESS-DAY
+000220*                     COUNT ALONGSIDE THE CALENDAR-DAY DIFFDATE.
+000225*    2026-08-09 JPL   ADDED CD-FERMER-AUDIT-SW TO DTFCOM SO A
+000226*                     CALLER CAN TELL DIFDA2 TO CLOSE ITS DIFAU01
+000227*                     AUDIT FILE AT END OF RUN.
+000228*    2026-08-09 JPL   ADDED CD-RESTART-AUDIT-SW TO DTFCOM SO A
+000229*                     CALLER THAT IS RESTARTING AFTER AN ABEND CAN
+000231*                     TELL DIFDA2 TO OPEN DIFAU01-FILE EXTEND
+000232*                     INSTEAD OF OUTPUT, THE SAME WAY THE CALLER
+000233*                     PROTECTS ITS OWN OUTPUT FILES ON A RESTART.
+000234*    2026-08-09 JPL   GAVE CD-FERMER-AUDIT-SW AN EXPLICIT VALUE 'N'
+000235*                     INSTEAD OF RELYING ON THE IMPLICIT SPACES
+000236*                     WORKING-STORAGE STARTS WITH, TO MATCH EVERY
+000237*                     OTHER SWITCH IN THIS COPYBOOK.  ALSO ADDED
+000238*                     DTFAUD AND CD-AUDIT-CICS-SW - DIFDA2 CANNOT
+000239*                     DO NATIVE SEQUENTIAL I/O AGAINST DIFAU01-FILE
+000241*                     WHEN IT IS CALLED FROM INSIDE A CICS
+000242*                     TRANSACTION, SO A CICS CALLER TURNS ON
+000243*                     CD-AUDIT-CICS-SW AND DIFDA2 ONLY POPULATES
+000244*                     DTFAUD (THE CALLER THEN ISSUES ITS OWN
+000245*                     EXEC CICS WRITE FILE) INSTEAD OF OPENING AND
+000246*                     WRITING DIFAU01-FILE ITSELF.
+000247**--------------------------------------------------------
+000250 01  DTFLNK.
+000260     03  LK-AAMMJJ6-ENT-2        PICTURE         9(6).
+000270     03  LK-CONV-1               PICTURE         S9(9)
+000280                                 USAGE           COMPUTATIONAL-3.
+000290     03  LK-CONV-2               PICTURE         S9(9)
+000300                                 USAGE           COMPUTATIONAL-3.
+000310 01  DTFINP.
+000320     03  DAT1A                   PICTURE         X(6).
+000330     03  DAT1A-R  REDEFINES  DAT1A
+000340                                 PICTURE         9(6).
+000350     03  DAT2A                   PICTURE         X(6).
+000360     03  DAT2A-R  REDEFINES  DAT2A
+000370                                 PICTURE         9(6).
+000380 01  DTFWRK.
+000390     03  WK-SCRATCH              PICTURE         X(40).
+000400 01  DTFCOM.
+000410     03  DIFFDATE                PICTURE         S9(7)
+000420                                 USAGE           COMPUTATIONAL-3.
+000430     03  CD-JOURS-OUVRES         PICTURE         S9(7)
+000440                                 USAGE           COMPUTATIONAL-3.
+000450     03  CD-CALCULE-JOURS-OUVRES-SW
+000460                                 PICTURE         X(1).
+000470         88  CD-CALCULE-JOURS-OUVRES     VALUE   'O'.
+000480         88  CD-PAS-JOURS-OUVRES         VALUE   'N'.
+000490     03  CD-FERMER-AUDIT-SW      PICTURE         X(1)
+000500                                 VALUE           'N'.
+000510         88  CD-FERMER-AUDIT             VALUE   'O'.
+000520         88  CD-PAS-FERMER-AUDIT         VALUE   'N'.
+000530     03  CD-RESTART-AUDIT-SW     PICTURE         X(1)
+000540                                 VALUE           'N'.
+000550         88  CD-RESTART-AUDIT            VALUE   'O'.
+000560         88  CD-PAS-RESTART-AUDIT        VALUE   'N'.
+000570     03  CD-AUDIT-CICS-SW        PICTURE         X(1)
+000580                                 VALUE           'N'.
+000590         88  CD-AUDIT-CICS               VALUE   'O'.
+000600         88  CD-AUDIT-BATCH              VALUE   'N'.
+000610**--------------------------------------------------------
+000620*    DTFAUD - MIRRORS DIFAU01-REC (COPY DIFAU01.cpy) BUT AS A
+000630*    LINKAGE-PASSABLE GROUP RATHER THAN AN FD RECORD, SO DIFDA2
+000640*    CAN HAND A CICS CALLER THE SAME AUDIT FIELDS IT WOULD
+000650*    OTHERWISE WRITE TO DIFAU01-FILE ITSELF, FOR THE CALLER TO
+000660*    WRITE WITH ITS OWN EXEC CICS WRITE FILE.
+000670**--------------------------------------------------------
+000680     COPY    DIFAU01 REPLACING LEADING ==DIFAU01== BY ==DTFAUD==.
