@@ -0,0 +1,32 @@
+000010**--------------------------------------------------------
+000020*    COPYBOOK.......: DIFOU01
+000030*    DESCRIPTION....: OUTPUT RECORD FOR DIFBATCH - THE DIFF
+000040*                      RESULT PRODUCED BY DIFDA2 FOR ONE
+000050*                      DAT1A/DAT2A PAIR.
+000060*    MODIFICATION HISTORY...:
+000065*    DATE       INIT  DESCRIPTION
+000066*    ---------  ----  --------------------------------------
+000067*    2026-08-09 JPL   ADDED DIFOU01-JOURS-OUVRES SO THE BATCH
+000068*                     RESULT FILE CARRIES THE SAME BUSINESS-DAY
+000069*                     COUNT THE ONLINE SCREEN ALREADY SHOWS.
+000071**--------------------------------------------------------
+000072 01  DIFOU01-REC.
+000080     03  DIFOU01-DAT1A           PICTURE         X(6).
+000090     03  DIFOU01-DAT2A           PICTURE         X(6).
+000100     03  DIFOU01-DATE-DE         PICTURE         S9(7)
+000110                                 USAGE           COMPUTATIONAL-3.
+000120     03  DIFOU01-DATE-FIN        PICTURE         S9(7)
+000130                                 USAGE           COMPUTATIONAL-3.
+000140     03  DIFOU01-DATE-DIFF       PICTURE         S9(7)
+000150                                 USAGE           COMPUTATIONAL-3.
+000160     03  DIFOU01-DIFF-YEARS      PICTURE         S999
+000170                                 USAGE           COMPUTATIONAL-3.
+000180     03  DIFOU01-DIFF-MONTHS     PICTURE         S99
+000190                                 USAGE           COMPUTATIONAL-3.
+000200     03  DIFOU01-DIFF-DAYS-REST  PICTURE         S99
+000210                                 USAGE           COMPUTATIONAL-3.
+000220     03  DIFOU01-OVERFLOW-SW     PICTURE         X(1).
+000230     03  DIFOU01-STATUS          PICTURE         X(1).
+000240     03  DIFOU01-REVERSED-SW     PICTURE         X(1).
+000250     03  DIFOU01-JOURS-OUVRES    PICTURE         S9(7)
+000260                                 USAGE           COMPUTATIONAL-3.
