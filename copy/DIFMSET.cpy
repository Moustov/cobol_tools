@@ -0,0 +1,48 @@
+000010**--------------------------------------------------------
+000020*    COPYBOOK.......: DIFMSET
+000030*    DESCRIPTION....: SYMBOLIC MAP FOR THE DIFD ONLINE DATE-DIFF
+000040*                     SCREEN (MAPSET DIFMSET, MAP DIFMAP), AS
+000050*                     GENERATED BY THE BMS ASSEMBLY FOR DIFCICS.
+000060*                     DAT1AI/DAT2AI ARE THE TWO DATES KEYED BY
+000070*                     THE OPERATOR; THE REMAINING -O FIELDS ARE
+000080*                     REDISPLAYED WITH THE DIFDA2 RESULT.
+000090*    MODIFICATION HISTORY...:
+000100*    DATE       INIT  DESCRIPTION
+000110*    ---------  ----  --------------------------------------
+000120*    2026-08-09 JPL   INITIAL VERSION.
+000121*    2026-08-09 JPL   ADDED OVERFLOWO SO THE SCREEN CAN SHOW THE
+000122*                     SAME 999-DAY OVERFLOW WARNING DIFOU01
+000123*                     ALREADY CARRIES IN THE BATCH OUTPUT.
+000124*    2026-08-09 JPL   PADDED DIFMAPI WITH FILLER-DIFMAPI-RESERVE
+000125*                     SO IT IS THE SAME LENGTH AS DIFMAPO - BOTH
+000126*                     MUST MATCH FOR THE REDEFINES TO LINE UP THE
+000127*                     OUTPUT FIELDS ON THE RIGHT BYTES.
+000130**--------------------------------------------------------
+000140 01  DIFMAPI.
+000150     02  FILLER                  PICTURE         X(12).
+000160     02  DAT1AL                  PICTURE         S9(4)
+000170                                 USAGE           COMP.
+000180     02  DAT1AF                  PICTURE         X.
+000190     02  FILLER REDEFINES DAT1AF.
+000200         03  DAT1AA              PICTURE         X.
+000210     02  DAT1AI                  PICTURE         X(6).
+000220     02  DAT2AL                  PICTURE         S9(4)
+000230                                 USAGE           COMP.
+000240     02  DAT2AF                  PICTURE         X.
+000250     02  FILLER REDEFINES DAT2AF.
+000260         03  DAT2AA              PICTURE         X.
+000270     02  DAT2AI                  PICTURE         X(6).
+000275     02  FILLER-DIFMAPI-RESERVE  PICTURE         X(44).
+000280 01  DIFMAPO REDEFINES DIFMAPI.
+000290     02  FILLER                  PICTURE         X(12).
+000300     02  FILLER                  PICTURE         X(3).
+000310     02  DAT1AO                  PICTURE         X(6).
+000320     02  FILLER                  PICTURE         X(3).
+000330     02  DAT2AO                  PICTURE         X(6).
+000340     02  DIFFO                   PICTURE         -9999999.
+000350     02  DIFYEARSO               PICTURE         ZZ9.
+000360     02  DIFMONTHSO              PICTURE         Z9.
+000370     02  DIFDAYSO                PICTURE         Z9.
+000380     02  JOUVRESO                PICTURE         -9999999.
+000385     02  OVERFLOWO               PICTURE         X(1).
+000390     02  STATUTO                 PICTURE         X(20).
